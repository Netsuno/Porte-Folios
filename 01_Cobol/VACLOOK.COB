@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author: Marc-Andre Giroux
+      * Purpose: Mode de consultation - lit une marque de vaccin par
+      *          NOM-VACCIN directement dans le fichier indexe
+      *          VACIDX.DAT (voir VACBLD) au lieu de balayer tout
+      *          Vaccin.txt.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VACLOOK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO "VACIDX.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NOM-VACCIN OF IDX-VACCIN-REC
+               FILE STATUS IS VAC-IDXFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IDX-FILE.
+           COPY "VACREC.CPY"
+               REPLACING ==IN-INFO== BY ==IDX-VACCIN-REC==.
+
+       WORKING-STORAGE SECTION.
+
+       01 VAC-FILE-STATUSES.
+           05 VAC-IDXFILE-STATUS   PIC X(2) VALUE "00".
+
+       01 VAC-SEARCH-KEY               PIC X(16).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+
+           OPEN INPUT IDX-FILE.
+           IF VAC-IDXFILE-STATUS NOT = "00"
+               DISPLAY "*** VACIDX.DAT INDISPONIBLE - STATUT: "
+                   VAC-IDXFILE-STATUS
+               DISPLAY "EXECUTER VACBLD POUR CONSTRUIRE LE FICHIER."
+               STOP RUN
+           END-IF.
+
+           DISPLAY "NOM DU VACCIN A RECHERCHER: " WITH NO ADVANCING.
+           ACCEPT VAC-SEARCH-KEY.
+           MOVE VAC-SEARCH-KEY TO NOM-VACCIN OF IDX-VACCIN-REC.
+
+           READ IDX-FILE
+               KEY IS NOM-VACCIN OF IDX-VACCIN-REC
+               INVALID KEY
+                   DISPLAY "VACCIN INTROUVABLE: " VAC-SEARCH-KEY
+               NOT INVALID KEY
+                   PERFORM 200-DISPLAY-RESULT
+           END-READ.
+
+           CLOSE IDX-FILE.
+           STOP RUN.
+
+       200-DISPLAY-RESULT.
+
+           DISPLAY "NOM DU VACCIN        : "
+               NOM-VACCIN OF IDX-VACCIN-REC.
+           DISPLAY "TOTAL DOSES          : "
+               NBR-AMUNE OF IDX-VACCIN-REC.
+           DISPLAY "NOMBRE 1RE DOSE      : "
+               NBR-ANE OF IDX-VACCIN-REC.
+           DISPLAY "NOMBRE 2E DOSE       : "
+               NBR-COM OF IDX-VACCIN-REC.
+           DISPLAY "NOMBRE 3E DOSE (RAPPEL): "
+               NBR-TROIS OF IDX-VACCIN-REC.
+
+       END PROGRAM VACLOOK.
