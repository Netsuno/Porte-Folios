@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: VACHIST
+      * Purpose: Historique des totaux de vaccination par marque, un
+      *          enregistrement par marque et par execution, pour
+      *          support de comparaison d'une semaine a l'autre
+      *          (voir VACTREND).
+      ******************************************************************
+       01 HIST-INFO.
+           05 HIST-RUN-DATE     PIC 9(8).
+           05 HIST-NOM-VACCIN   PIC X(16).
+           05 HIST-NBR-AMUNE    PIC 9(8).
+           05 HIST-NBR-ANE      PIC 9(8).
+           05 HIST-NBR-COM      PIC 9(8).
+           05 HIST-NBR-TROIS    PIC 9(8).
