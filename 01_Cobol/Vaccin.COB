@@ -9,60 +9,609 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE ASSIGN TO "Vaccin.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAC-INFILE-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "VACSRT.WRK".
+
+           SELECT SORTED-FILE ASSIGN TO "VACSORT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAC-SORTED-STATUS.
+
+           SELECT SUM-FILE ASSIGN TO "VACSUM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAC-SUMFILE-STATUS.
+
+           SELECT ERR-FILE ASSIGN TO "VACERR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAC-ERRFILE-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "VACCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAC-CKPTFILE-STATUS.
+
+           SELECT HIST-FILE ASSIGN TO "VACHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAC-HISTFILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE.
-       01 IN-INFO.
-           05 NOM-VACCIN   PIC X(16).
-           05 NBR-AMUNE    PIC 9(8).
-           05 NBR-ANE      PIC 9(8).
-           05 NBR-COM      PIC 9(8).
+           COPY "VACREC.CPY"
+               REPLACING ==IN-INFO==     BY ==SRC-VACCIN-REC==
+                         ==NOM-VACCIN==  BY ==SRC-NOM-VACCIN==
+                         ==REGION-CODE== BY ==SRC-REGION-CODE==
+                         ==NBR-AMUNE==   BY ==SRC-NBR-AMUNE==
+                         ==NBR-ANE==     BY ==SRC-NBR-ANE==
+                         ==NBR-COM==     BY ==SRC-NBR-COM==
+                         ==NBR-TROIS==   BY ==SRC-NBR-TROIS==.
+
+       SD SORT-WORK.
+           COPY "VACREC.CPY"
+               REPLACING ==IN-INFO==     BY ==SD-VACCIN-REC==
+                         ==NOM-VACCIN==  BY ==SD-NOM-VACCIN==
+                         ==REGION-CODE== BY ==SD-REGION-CODE==
+                         ==NBR-AMUNE==   BY ==SD-NBR-AMUNE==
+                         ==NBR-ANE==     BY ==SD-NBR-ANE==
+                         ==NBR-COM==     BY ==SD-NBR-COM==
+                         ==NBR-TROIS==   BY ==SD-NBR-TROIS==.
+
+       FD SORTED-FILE.
+           COPY "VACREC.CPY".
+
+       FD SUM-FILE.
+       01 SUM-REC             PIC X(80).
+
+       FD ERR-FILE.
+       01 ERR-REC              PIC X(80).
+
+       FD CKPT-FILE.
+       01 CKPT-REC.
+           05 CKPT-REC-COUNTER PIC 9(3).
+
+       FD HIST-FILE.
+           COPY "VACHIST.CPY".
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
            05 EOF-SWITCH       PIC X(1) VALUE "N".
+           05 VAC-RECORD-VALID PIC X(1) VALUE "Y".
 
        01 COUNTERS.
-           05 REC-COUNTER      PIC 9(3) VALUE 0.
+           05 REC-COUNTER      PIC 9(4) VALUE 0.
+           05 VAC-POP-COUNT    PIC 9(4) VALUE 0.
+
+       01 VAC-FILE-STATUSES.
+           05 VAC-INFILE-STATUS   PIC X(2) VALUE "00".
+           05 VAC-SORTED-STATUS   PIC X(2) VALUE "00".
+           05 VAC-CKPTFILE-STATUS PIC X(2) VALUE "00".
+           05 VAC-HISTFILE-STATUS PIC X(2) VALUE "00".
+           05 VAC-SUMFILE-STATUS  PIC X(2) VALUE "00".
+           05 VAC-ERRFILE-STATUS  PIC X(2) VALUE "00".
+
+       01 VAC-RUN-DATE            PIC 9(8) VALUE 0.
+
+       01 VAC-CKPT-INFO.
+           05 VAC-CKPT-COUNT      PIC 9(3) VALUE 0.
+           05 VAC-CKPT-INTERVAL   PIC 9(3) VALUE 10.
+           05 VAC-CKPT-QUOT       PIC 9(3) VALUE 0.
+           05 VAC-CKPT-REM        PIC 9(3) VALUE 0.
+           05 VAC-SKIP-CTR        PIC 9(3) VALUE 0.
+
+       01 VAC-FILE-ERROR-INFO.
+           05 VAC-ERR-FILE-NAME   PIC X(12).
+           05 VAC-ERR-FILE-STATUS PIC X(2).
+
+       01 VAC-GRAND-TOTALS.
+           05 VAC-TOTAL-AMUNE  PIC 9(10) VALUE 0.
+           05 VAC-TOTAL-ANE    PIC 9(10) VALUE 0.
+           05 VAC-TOTAL-COM    PIC 9(10) VALUE 0.
+           05 VAC-TOTAL-TROIS  PIC 9(10) VALUE 0.
+
+       01 VAC-BRAND-TABLE.
+           05 VAC-BRAND-ENTRY OCCURS 999 TIMES INDEXED BY VAC-IDX.
+               10 VAC-T-NOM-VACCIN PIC X(16).
+               10 VAC-T-REGION-CODE PIC X(4).
+               10 VAC-T-NBR-AMUNE  PIC 9(8).
+               10 VAC-T-NBR-ANE    PIC 9(8).
+               10 VAC-T-NBR-COM    PIC 9(8).
+               10 VAC-T-NBR-TROIS  PIC 9(8).
+
+       01 VAC-REGION-TABLE.
+           05 VAC-REGION-COUNT     PIC 9(3) VALUE 0.
+           05 VAC-REGION-ENTRY OCCURS 0 TO 20 TIMES
+                   DEPENDING ON VAC-REGION-COUNT
+                   INDEXED BY VAC-RGN-IDX.
+               10 VAC-RGN-CODE       PIC X(4).
+               10 VAC-RGN-TOT-AMUNE  PIC 9(10).
+               10 VAC-RGN-TOT-ANE    PIC 9(10).
+               10 VAC-RGN-TOT-COM    PIC 9(10).
+
+       01 VAC-PCT-WORK             PIC 999V99 VALUE 0.
+
+       01 VAC-RECONCILE-WORK.
+           05 VAC-SUM-OF-DOSES     PIC 9(9) VALUE 0.
+           05 VAC-MISMATCH-AMT     PIC S9(8) VALUE 0.
+           05 VAC-ERR-COUNT        PIC 9(3) VALUE 0.
+           05 VAC-MALFORMED-COUNT  PIC 9(3) VALUE 0.
+
+       01 VAC-ERR-DETAIL-LINE.
+           05 VAC-ERR-NOM          PIC X(16).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(19) VALUE
+               "ECART TOTAL/DOSES: ".
+           05 VAC-ERR-AMT          PIC -ZZZ,ZZZ,ZZ9.
+
+       01 VAC-ERR-MALFORMED-LINE.
+           05 VAC-ERR-BAD-NOM      PIC X(16).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(30) VALUE
+               "DONNEES NUMERIQUES INVALIDES".
+
+       01 VAC-RESTART-NOTE-LINE.
+           05 FILLER               PIC X(41) VALUE
+               "*** RAPPORT PARTIEL - REPRISE APRES ENR. ".
+           05 VAC-RESTART-NOTE-NUM PIC ZZ9.
+           05 FILLER               PIC X(04) VALUE " ***".
+
+       01 VAC-SUM-DETAIL-LINE.
+           05 VAC-SUM-NOM          PIC X(16).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 VAC-SUM-AMUNE        PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 VAC-SUM-PCT          PIC ZZ9.99.
+           05 FILLER               PIC X(01) VALUE "%".
+
+       01 VAC-SUM-TOTAL-LINE.
+           05 FILLER               PIC X(16) VALUE "GRAND TOTAL".
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 VAC-SUM-TOT-AMUNE    PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 VAC-SUM-TOT-LABEL    PIC X(19) VALUE
+               "100.00%  (province)".
+
+       01 VAC-SUM-BREAKDOWN-LINE.
+           05 VAC-SUM-BRK-LABEL    PIC X(24).
+           05 VAC-SUM-BRK-AMT      PIC ZZZ,ZZZ,ZZ9.
+
+       01 VAC-RGN-LINE.
+           05 VAC-RGN-LINE-CODE    PIC X(06).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 VAC-RGN-LINE-AMUNE   PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 VAC-RGN-LINE-ANE     PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 VAC-RGN-LINE-COM     PIC ZZZ,ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 190-SORT-VACCIN.
            PERFORM 100-INITIALIZE.
            PERFORM 200-PROCESS-RECORDS
                UNTIL EOF-SWITCH = "Y".
            PERFORM 300-FIN.
            STOP RUN.
 
-       100-INITIALIZE.
+       190-SORT-VACCIN.
 
            OPEN INPUT IN-FILE.
+           IF VAC-INFILE-STATUS NOT = "00"
+               MOVE "Vaccin.txt" TO VAC-ERR-FILE-NAME
+               MOVE VAC-INFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+           CLOSE IN-FILE.
+
+           SORT SORT-WORK
+               ON DESCENDING KEY SD-NBR-AMUNE
+               USING IN-FILE
+               GIVING SORTED-FILE.
+
+           IF VAC-INFILE-STATUS NOT = "00"
+               MOVE "Vaccin.txt" TO VAC-ERR-FILE-NAME
+               MOVE VAC-INFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+       100-INITIALIZE.
+
+           OPEN INPUT SORTED-FILE.
+           IF VAC-SORTED-STATUS NOT = "00"
+               MOVE "VACSORT.TMP" TO VAC-ERR-FILE-NAME
+               MOVE VAC-SORTED-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
 
-           READ IN-FILE
+           PERFORM 160-READ-CHECKPOINT THRU 160-READ-CHECKPOINT-EXIT.
+
+           PERFORM 165-OPEN-ERR-FILE.
+
+           IF VAC-CKPT-COUNT > 0
+               PERFORM 150-SKIP-TO-CHECKPOINT
+                   THRU 150-SKIP-TO-CHECKPOINT-EXIT
+           END-IF.
+
+           READ SORTED-FILE
                AT END
                    MOVE "Y" TO EOF-SWITCH
                NOT AT END
                    COMPUTE REC-COUNTER = REC-COUNTER + 1
                END-READ.
+           IF VAC-SORTED-STATUS NOT = "00"
+               AND VAC-SORTED-STATUS NOT = "10"
+               MOVE "VACSORT.TMP" TO VAC-ERR-FILE-NAME
+               MOVE VAC-SORTED-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+       150-SKIP-TO-CHECKPOINT.
+
+           MOVE VAC-CKPT-COUNT TO REC-COUNTER.
+           DISPLAY "REPRISE APRES L'ENREGISTREMENT " VAC-CKPT-COUNT.
+           PERFORM 155-SKIP-ONE-RECORD THRU 155-SKIP-ONE-RECORD-EXIT
+               VARYING VAC-SKIP-CTR FROM 1 BY 1
+               UNTIL VAC-SKIP-CTR > VAC-CKPT-COUNT
+               OR EOF-SWITCH = "Y".
+
+       150-SKIP-TO-CHECKPOINT-EXIT.
+           EXIT.
+
+       155-SKIP-ONE-RECORD.
+
+           READ SORTED-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+               END-READ.
+
+       155-SKIP-ONE-RECORD-EXIT.
+           EXIT.
+
+       160-READ-CHECKPOINT.
+
+           MOVE 0 TO VAC-CKPT-COUNT.
+           OPEN INPUT CKPT-FILE.
+           IF VAC-CKPTFILE-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       MOVE 0 TO VAC-CKPT-COUNT
+                   NOT AT END
+                       MOVE CKPT-REC-COUNTER TO VAC-CKPT-COUNT
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       160-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+       165-OPEN-ERR-FILE.
+
+           IF VAC-CKPT-COUNT > 0
+               OPEN EXTEND ERR-FILE
+               IF VAC-ERRFILE-STATUS = "35"
+                   OPEN OUTPUT ERR-FILE
+               END-IF
+               IF VAC-ERRFILE-STATUS = "00"
+                   MOVE SPACES TO ERR-REC
+                   WRITE ERR-REC
+                   MOVE VAC-CKPT-COUNT TO VAC-RESTART-NOTE-NUM
+                   MOVE VAC-RESTART-NOTE-LINE TO ERR-REC
+                   WRITE ERR-REC
+               END-IF
+           ELSE
+               OPEN OUTPUT ERR-FILE
+               IF VAC-ERRFILE-STATUS = "00"
+               MOVE "LISTE DES ECARTS DE RECONCILIATION - VACCINATION"
+                   TO ERR-REC
+                   WRITE ERR-REC
+                   MOVE SPACES TO ERR-REC
+                   WRITE ERR-REC
+               END-IF
+           END-IF.
+
+           IF VAC-ERRFILE-STATUS NOT = "00"
+               MOVE "VACERR.RPT" TO VAC-ERR-FILE-NAME
+               MOVE VAC-ERRFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
 
        200-PROCESS-RECORDS.
 
-           DISPLAY "Nom du Vaccin:" NOM-VACCIN.
-           DISPLAY "Nombre avec une dose: " NBR-ANE.
-           DISPLAY "Nombre avec 2 doses: " NBR-COM.
-           DISPLAY "Total: " NBR-AMUNE.
+           PERFORM 215-VALIDATE-RECORD.
+           IF VAC-RECORD-VALID = "N"
+               PERFORM 217-FLAG-MALFORMED-RECORD
+           ELSE
+               DISPLAY "Nom du Vaccin:" NOM-VACCIN
+               DISPLAY "Nombre avec une dose: " NBR-ANE
+               DISPLAY "Nombre avec 2 doses: " NBR-COM
+               DISPLAY "Nombre avec 3e dose (rappel): " NBR-TROIS
+               DISPLAY "Total: " NBR-AMUNE
+               PERFORM 220-CHECK-RECONCILE
+               PERFORM 250-ACCUMULATE-TOTALS
+           END-IF.
+
+           DIVIDE REC-COUNTER BY VAC-CKPT-INTERVAL
+               GIVING VAC-CKPT-QUOT REMAINDER VAC-CKPT-REM.
+           IF VAC-CKPT-REM = 0
+               PERFORM 260-WRITE-CHECKPOINT
+           END-IF.
 
-           READ IN-FILE
+           READ SORTED-FILE
                AT END
                    MOVE "Y" TO EOF-SWITCH
                NOT AT END
                    COMPUTE REC-COUNTER = REC-COUNTER + 1
                END-READ.
+           IF VAC-SORTED-STATUS NOT = "00"
+               AND VAC-SORTED-STATUS NOT = "10"
+               MOVE "VACSORT.TMP" TO VAC-ERR-FILE-NAME
+               MOVE VAC-SORTED-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+       215-VALIDATE-RECORD.
+
+           MOVE "Y" TO VAC-RECORD-VALID.
+           IF NBR-AMUNE IS NOT NUMERIC
+               OR NBR-ANE IS NOT NUMERIC
+               OR NBR-COM IS NOT NUMERIC
+               OR NBR-TROIS IS NOT NUMERIC
+               MOVE "N" TO VAC-RECORD-VALID
+           END-IF.
+
+       217-FLAG-MALFORMED-RECORD.
+
+           ADD 1 TO VAC-MALFORMED-COUNT.
+           MOVE NOM-VACCIN TO VAC-ERR-BAD-NOM.
+           MOVE VAC-ERR-MALFORMED-LINE TO ERR-REC.
+           WRITE ERR-REC.
+
+       220-CHECK-RECONCILE.
+
+           COMPUTE VAC-SUM-OF-DOSES = NBR-ANE + NBR-COM.
+           IF VAC-SUM-OF-DOSES NOT = NBR-AMUNE
+               COMPUTE VAC-MISMATCH-AMT = NBR-AMUNE - VAC-SUM-OF-DOSES
+               ADD 1 TO VAC-ERR-COUNT
+               MOVE NOM-VACCIN TO VAC-ERR-NOM
+               MOVE VAC-MISMATCH-AMT TO VAC-ERR-AMT
+               MOVE VAC-ERR-DETAIL-LINE TO ERR-REC
+               WRITE ERR-REC
+           END-IF.
+
+       250-ACCUMULATE-TOTALS.
+
+           IF REC-COUNTER > 999
+               MOVE "Vaccin.txt" TO VAC-ERR-FILE-NAME
+               MOVE "99" TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           IF VAC-POP-COUNT = 999
+               MOVE "TABLE MARQUE" TO VAC-ERR-FILE-NAME
+               MOVE "99" TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           ADD 1 TO VAC-POP-COUNT.
+           SET VAC-IDX TO VAC-POP-COUNT.
+           MOVE NOM-VACCIN   TO VAC-T-NOM-VACCIN (VAC-IDX).
+           MOVE REGION-CODE  TO VAC-T-REGION-CODE (VAC-IDX).
+           MOVE NBR-AMUNE    TO VAC-T-NBR-AMUNE (VAC-IDX).
+           MOVE NBR-ANE      TO VAC-T-NBR-ANE (VAC-IDX).
+           MOVE NBR-COM      TO VAC-T-NBR-COM (VAC-IDX).
+           MOVE NBR-TROIS    TO VAC-T-NBR-TROIS (VAC-IDX).
+
+           ADD NBR-AMUNE TO VAC-TOTAL-AMUNE.
+           ADD NBR-ANE   TO VAC-TOTAL-ANE.
+           ADD NBR-COM   TO VAC-TOTAL-COM.
+           ADD NBR-TROIS TO VAC-TOTAL-TROIS.
+
+           PERFORM 255-ACCUMULATE-REGION.
+
+       255-ACCUMULATE-REGION.
+
+           SET VAC-RGN-IDX TO 1.
+           SEARCH VAC-REGION-ENTRY
+               AT END
+                   PERFORM 256-ADD-NEW-REGION
+               WHEN VAC-RGN-CODE (VAC-RGN-IDX) = REGION-CODE
+                   PERFORM 257-ADD-TO-REGION
+           END-SEARCH.
+
+       256-ADD-NEW-REGION.
+
+           IF VAC-REGION-COUNT = 20
+               MOVE "TABLE REGION" TO VAC-ERR-FILE-NAME
+               MOVE "99" TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           ADD 1 TO VAC-REGION-COUNT.
+           SET VAC-RGN-IDX TO VAC-REGION-COUNT.
+           MOVE REGION-CODE TO VAC-RGN-CODE (VAC-RGN-IDX).
+           MOVE NBR-AMUNE   TO VAC-RGN-TOT-AMUNE (VAC-RGN-IDX).
+           MOVE NBR-ANE     TO VAC-RGN-TOT-ANE (VAC-RGN-IDX).
+           MOVE NBR-COM     TO VAC-RGN-TOT-COM (VAC-RGN-IDX).
+
+       257-ADD-TO-REGION.
+
+           ADD NBR-AMUNE TO VAC-RGN-TOT-AMUNE (VAC-RGN-IDX).
+           ADD NBR-ANE   TO VAC-RGN-TOT-ANE (VAC-RGN-IDX).
+           ADD NBR-COM   TO VAC-RGN-TOT-COM (VAC-RGN-IDX).
+
+       260-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CKPT-FILE.
+           MOVE REC-COUNTER TO CKPT-REC-COUNTER.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+
+       270-RESET-CHECKPOINT.
+
+           OPEN OUTPUT CKPT-FILE.
+           MOVE 0 TO CKPT-REC-COUNTER.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
 
        300-FIN.
-           DISPLAY "Nombre de marque de Vaccin " REC-COUNTER
-           CLOSE IN-FILE.
+           DISPLAY "Nombre de marque de Vaccin " VAC-POP-COUNT
+           CLOSE SORTED-FILE.
+
+           IF VAC-ERR-COUNT = 0
+               MOVE "AUCUN ECART DE RECONCILIATION DETECTE" TO ERR-REC
+               WRITE ERR-REC
+           END-IF.
+
+           IF VAC-MALFORMED-COUNT = 0
+               MOVE "AUCUN ENREGISTREMENT MAL FORME DETECTE" TO ERR-REC
+               WRITE ERR-REC
+           END-IF.
+           CLOSE ERR-FILE.
+
+           PERFORM 270-RESET-CHECKPOINT.
+           PERFORM 350-WRITE-SUMMARY.
+           PERFORM 380-WRITE-HISTORY.
+
+       350-WRITE-SUMMARY.
+
+           OPEN OUTPUT SUM-FILE.
+           IF VAC-SUMFILE-STATUS NOT = "00"
+               MOVE "VACSUM.RPT" TO VAC-ERR-FILE-NAME
+               MOVE VAC-SUMFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           MOVE "RAPPORT SOMMAIRE - VACCINATION" TO SUM-REC.
+           WRITE SUM-REC.
+           MOVE SPACES TO SUM-REC.
+           WRITE SUM-REC.
+
+           IF VAC-CKPT-COUNT > 0
+               MOVE VAC-CKPT-COUNT TO VAC-RESTART-NOTE-NUM
+               MOVE VAC-RESTART-NOTE-LINE TO SUM-REC
+               WRITE SUM-REC
+               MOVE SPACES TO SUM-REC
+               WRITE SUM-REC
+           END-IF.
+
+           MOVE "VACCIN            TOTAL DOSES     % PROVINCE"
+               TO SUM-REC.
+           WRITE SUM-REC.
+
+           PERFORM 360-WRITE-BRAND-LINE
+               VARYING VAC-IDX FROM 1 BY 1
+               UNTIL VAC-IDX > VAC-POP-COUNT.
+
+           MOVE SPACES TO SUM-REC.
+           WRITE SUM-REC.
+           MOVE VAC-TOTAL-AMUNE TO VAC-SUM-TOT-AMUNE.
+           IF VAC-CKPT-COUNT > 0
+               MOVE "PARTIEL - REPRISE  " TO VAC-SUM-TOT-LABEL
+           END-IF.
+           MOVE VAC-SUM-TOTAL-LINE TO SUM-REC.
+           WRITE SUM-REC.
+
+           MOVE SPACES TO SUM-REC.
+           WRITE SUM-REC.
+           MOVE "REPARTITION PAR TYPE DE DOSE" TO SUM-REC.
+           WRITE SUM-REC.
+           MOVE "1re dose:" TO VAC-SUM-BRK-LABEL.
+           MOVE VAC-TOTAL-ANE TO VAC-SUM-BRK-AMT.
+           MOVE VAC-SUM-BREAKDOWN-LINE TO SUM-REC.
+           WRITE SUM-REC.
+           MOVE "2e dose:" TO VAC-SUM-BRK-LABEL.
+           MOVE VAC-TOTAL-COM TO VAC-SUM-BRK-AMT.
+           MOVE VAC-SUM-BREAKDOWN-LINE TO SUM-REC.
+           WRITE SUM-REC.
+           MOVE "3e dose (rappel):" TO VAC-SUM-BRK-LABEL.
+           MOVE VAC-TOTAL-TROIS TO VAC-SUM-BRK-AMT.
+           MOVE VAC-SUM-BREAKDOWN-LINE TO SUM-REC.
+           WRITE SUM-REC.
+
+           MOVE SPACES TO SUM-REC.
+           WRITE SUM-REC.
+           MOVE "REPARTITION PAR REGION" TO SUM-REC.
+           WRITE SUM-REC.
+           MOVE "REGION  TOTAL DOSES     1RE DOSE       2E DOSE"
+               TO SUM-REC.
+           WRITE SUM-REC.
+
+           PERFORM 370-WRITE-REGION-LINE
+               VARYING VAC-RGN-IDX FROM 1 BY 1
+               UNTIL VAC-RGN-IDX > VAC-REGION-COUNT.
+
+           MOVE SPACES TO SUM-REC.
+           WRITE SUM-REC.
+           MOVE VAC-TOTAL-AMUNE TO VAC-SUM-TOT-AMUNE.
+           MOVE VAC-SUM-TOTAL-LINE TO SUM-REC.
+           WRITE SUM-REC.
+
+           CLOSE SUM-FILE.
+
+       360-WRITE-BRAND-LINE.
+
+           MOVE VAC-T-NOM-VACCIN (VAC-IDX) TO VAC-SUM-NOM.
+           MOVE VAC-T-NBR-AMUNE (VAC-IDX) TO VAC-SUM-AMUNE.
+
+           IF VAC-TOTAL-AMUNE > 0
+               COMPUTE VAC-PCT-WORK ROUNDED =
+                   (VAC-T-NBR-AMUNE (VAC-IDX) * 100) / VAC-TOTAL-AMUNE
+           ELSE
+               MOVE 0 TO VAC-PCT-WORK
+           END-IF.
+           MOVE VAC-PCT-WORK TO VAC-SUM-PCT.
+
+           MOVE VAC-SUM-DETAIL-LINE TO SUM-REC.
+           WRITE SUM-REC.
+
+       370-WRITE-REGION-LINE.
+
+           MOVE VAC-RGN-CODE (VAC-RGN-IDX) TO VAC-RGN-LINE-CODE.
+           MOVE VAC-RGN-TOT-AMUNE (VAC-RGN-IDX) TO VAC-RGN-LINE-AMUNE.
+           MOVE VAC-RGN-TOT-ANE (VAC-RGN-IDX) TO VAC-RGN-LINE-ANE.
+           MOVE VAC-RGN-TOT-COM (VAC-RGN-IDX) TO VAC-RGN-LINE-COM.
+
+           MOVE VAC-RGN-LINE TO SUM-REC.
+           WRITE SUM-REC.
+
+       380-WRITE-HISTORY.
+
+           ACCEPT VAC-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN EXTEND HIST-FILE.
+           IF VAC-HISTFILE-STATUS = "35"
+               OPEN OUTPUT HIST-FILE
+           END-IF.
+           IF VAC-HISTFILE-STATUS NOT = "00"
+               MOVE "VACHIST.DAT" TO VAC-ERR-FILE-NAME
+               MOVE VAC-HISTFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           PERFORM 390-WRITE-HISTORY-LINE
+               VARYING VAC-IDX FROM 1 BY 1
+               UNTIL VAC-IDX > VAC-POP-COUNT.
+
+           CLOSE HIST-FILE.
+
+       390-WRITE-HISTORY-LINE.
+
+           MOVE VAC-RUN-DATE               TO HIST-RUN-DATE.
+           MOVE VAC-T-NOM-VACCIN (VAC-IDX) TO HIST-NOM-VACCIN.
+           MOVE VAC-T-NBR-AMUNE (VAC-IDX)  TO HIST-NBR-AMUNE.
+           MOVE VAC-T-NBR-ANE (VAC-IDX)    TO HIST-NBR-ANE.
+           MOVE VAC-T-NBR-COM (VAC-IDX)    TO HIST-NBR-COM.
+           MOVE VAC-T-NBR-TROIS (VAC-IDX)  TO HIST-NBR-TROIS.
+           WRITE HIST-INFO.
+
+       900-FILE-ERROR.
+
+           DISPLAY "*** ERREUR FICHIER - ARRET DU TRAITEMENT ***".
+           DISPLAY "FICHIER    : " VAC-ERR-FILE-NAME.
+           DISPLAY "STATUT     : " VAC-ERR-FILE-STATUS.
+           DISPLAY "ENR. TRAITES A L'ARRET: " REC-COUNTER.
+           STOP RUN.
 
        END PROGRAM FILECHECK.
