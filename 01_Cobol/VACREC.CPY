@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: VACREC
+      * Purpose: Enregistrement des statistiques de vaccination par
+      *          marque, tel que lu dans Vaccin.txt et ses fichiers
+      *          derives (fichier trie, fichier indexe, historique).
+      ******************************************************************
+       01 IN-INFO.
+           05 NOM-VACCIN   PIC X(16).
+           05 REGION-CODE  PIC X(4).
+           05 NBR-AMUNE    PIC 9(8).
+           05 NBR-ANE      PIC 9(8).
+           05 NBR-COM      PIC 9(8).
+           05 NBR-TROIS    PIC 9(8).
