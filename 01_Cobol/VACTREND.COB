@@ -0,0 +1,275 @@
+      ******************************************************************
+      * Author: Marc-Andre Giroux
+      * Purpose: Compare, marque par marque, les deux dernieres
+      *          executions enregistrees dans l'historique VACHIST.DAT
+      *          (voir FILECHECK) et affiche l'ecart d'une semaine a
+      *          l'autre pour chaque type de dose.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VACTREND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "VACHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAC-HISTFILE-STATUS.
+
+           SELECT TREND-FILE ASSIGN TO "VACTREND.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HIST-FILE.
+           COPY "VACHIST.CPY".
+
+       FD TREND-FILE.
+       01 TREND-REC             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           05 EOF-SWITCH             PIC X(1) VALUE "N".
+
+       01 VAC-FILE-STATUSES.
+           05 VAC-HISTFILE-STATUS    PIC X(2) VALUE "00".
+
+       01 VAC-FILE-ERROR-INFO.
+           05 VAC-ERR-FILE-NAME      PIC X(12).
+           05 VAC-ERR-FILE-STATUS    PIC X(2).
+
+       01 COUNTERS.
+           05 REC-COUNTER            PIC 9(4) VALUE 0.
+
+       01 HIST-TABLE.
+           05 HT-COUNT              PIC 9(4) VALUE 0.
+           05 HT-ENTRY OCCURS 500 TIMES INDEXED BY VAC-HIDX.
+               10 HT-RUN-DATE       PIC 9(8).
+               10 HT-NOM-VACCIN     PIC X(16).
+               10 HT-NBR-AMUNE      PIC 9(8).
+               10 HT-NBR-ANE        PIC 9(8).
+               10 HT-NBR-COM        PIC 9(8).
+               10 HT-NBR-TROIS      PIC 9(8).
+
+       01 VAC-BRAND-LIST.
+           05 VAC-BL-COUNT           PIC 9(3) VALUE 0.
+           05 VAC-BL-ENTRY OCCURS 500 TIMES INDEXED BY VAC-BL-IDX.
+               10 VAC-BL-NOM         PIC X(16).
+               10 VAC-BL-LATEST-IDX  PIC 9(4) VALUE 0.
+               10 VAC-BL-PREV-IDX    PIC 9(4) VALUE 0.
+
+       01 VAC-DELTA-WORK.
+           05 VAC-DLT-AMUNE          PIC S9(8) VALUE 0.
+           05 VAC-DLT-ANE            PIC S9(8) VALUE 0.
+           05 VAC-DLT-COM            PIC S9(8) VALUE 0.
+
+       01 VAC-WEEK-WORK.
+           05 VAC-WK-LATEST-DAYS     PIC S9(9) VALUE 0.
+           05 VAC-WK-CAND-DAYS       PIC S9(9) VALUE 0.
+           05 VAC-WK-DIFF            PIC S9(9) VALUE 0.
+           05 VAC-WK-DIFF-ABS        PIC S9(9) VALUE 0.
+           05 VAC-WK-BEST-DIFF-ABS   PIC S9(9) VALUE 0.
+           05 VAC-WK-BEST-IDX        PIC 9(4) VALUE 0.
+
+       01 VAC-TREND-HEADING-LINE    PIC X(80) VALUE
+           "VACCIN           DATE PREC DATE RECENT  ECART TOT
+      -    " ECART 1RE ECART 2E".
+
+       01 VAC-TREND-DETAIL-LINE.
+           05 VAC-TL-NOM             PIC X(16).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 VAC-TL-PREV-DATE       PIC 9(8).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 VAC-TL-LATEST-DATE     PIC 9(8).
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 VAC-TL-DLT-AMUNE       PIC -ZZZ,ZZ9.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 VAC-TL-DLT-ANE         PIC -ZZZ,ZZ9.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 VAC-TL-DLT-COM         PIC -ZZZ,ZZ9.
+
+       01 VAC-TREND-NODATA-LINE.
+           05 VAC-ND-NOM             PIC X(16).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(42) VALUE
+               "AUCUNE DONNEE D'IL Y A ENVIRON UNE SEMAINE".
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-LOAD-HISTORY
+               UNTIL EOF-SWITCH = "Y".
+           PERFORM 300-FIN.
+           STOP RUN.
+
+       100-INITIALIZE.
+
+           OPEN INPUT HIST-FILE.
+           IF VAC-HISTFILE-STATUS NOT = "00"
+               MOVE "VACHIST.DAT" TO VAC-ERR-FILE-NAME
+               MOVE VAC-HISTFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           OPEN OUTPUT TREND-FILE.
+           MOVE "RAPPORT DE TENDANCE - VACCINATION (SEMAINE/SEMAINE)"
+               TO TREND-REC.
+           WRITE TREND-REC.
+           MOVE SPACES TO TREND-REC.
+           WRITE TREND-REC.
+           MOVE VAC-TREND-HEADING-LINE TO TREND-REC.
+           WRITE TREND-REC.
+
+           READ HIST-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+               END-READ.
+
+       200-LOAD-HISTORY.
+
+           IF REC-COUNTER = 500
+               MOVE "VACHIST.DAT" TO VAC-ERR-FILE-NAME
+               MOVE "99" TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           ADD 1 TO REC-COUNTER.
+           SET VAC-HIDX TO REC-COUNTER.
+           MOVE HIST-RUN-DATE   TO HT-RUN-DATE (VAC-HIDX).
+           MOVE HIST-NOM-VACCIN TO HT-NOM-VACCIN (VAC-HIDX).
+           MOVE HIST-NBR-AMUNE  TO HT-NBR-AMUNE (VAC-HIDX).
+           MOVE HIST-NBR-ANE    TO HT-NBR-ANE (VAC-HIDX).
+           MOVE HIST-NBR-COM    TO HT-NBR-COM (VAC-HIDX).
+           MOVE HIST-NBR-TROIS  TO HT-NBR-TROIS (VAC-HIDX).
+           MOVE REC-COUNTER     TO HT-COUNT.
+
+           PERFORM 210-INDEX-BRAND.
+
+           READ HIST-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+               END-READ.
+
+       210-INDEX-BRAND.
+
+           SET VAC-BL-IDX TO 1.
+           SEARCH VAC-BL-ENTRY
+               AT END
+                   PERFORM 220-ADD-NEW-BRAND
+               WHEN VAC-BL-NOM (VAC-BL-IDX) = HT-NOM-VACCIN (VAC-HIDX)
+                   PERFORM 230-UPDATE-BRAND
+           END-SEARCH.
+
+       220-ADD-NEW-BRAND.
+
+           IF VAC-BL-COUNT = 500
+               MOVE "VACHIST.DAT" TO VAC-ERR-FILE-NAME
+               MOVE "99" TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           ADD 1 TO VAC-BL-COUNT.
+           SET VAC-BL-IDX TO VAC-BL-COUNT.
+           MOVE HT-NOM-VACCIN (VAC-HIDX) TO VAC-BL-NOM (VAC-BL-IDX).
+           MOVE 0 TO VAC-BL-PREV-IDX (VAC-BL-IDX).
+           SET VAC-BL-LATEST-IDX (VAC-BL-IDX) TO VAC-HIDX.
+
+       230-UPDATE-BRAND.
+
+           IF HT-RUN-DATE (VAC-HIDX) >=
+                   HT-RUN-DATE (VAC-BL-LATEST-IDX (VAC-BL-IDX))
+               SET VAC-BL-LATEST-IDX (VAC-BL-IDX) TO VAC-HIDX
+           END-IF.
+
+       300-FIN.
+
+           CLOSE HIST-FILE.
+
+           PERFORM 340-FIND-WEEK-AGO
+               VARYING VAC-BL-IDX FROM 1 BY 1
+               UNTIL VAC-BL-IDX > VAC-BL-COUNT.
+
+           PERFORM 350-WRITE-TREND-LINE
+               VARYING VAC-BL-IDX FROM 1 BY 1
+               UNTIL VAC-BL-IDX > VAC-BL-COUNT.
+
+           CLOSE TREND-FILE.
+
+       340-FIND-WEEK-AGO.
+
+           COMPUTE VAC-WK-LATEST-DAYS = FUNCTION INTEGER-OF-DATE
+               (HT-RUN-DATE (VAC-BL-LATEST-IDX (VAC-BL-IDX))).
+           MOVE 0   TO VAC-WK-BEST-IDX.
+           MOVE 999 TO VAC-WK-BEST-DIFF-ABS.
+
+           PERFORM 345-SCAN-FOR-WEEK-AGO
+               VARYING VAC-HIDX FROM 1 BY 1
+               UNTIL VAC-HIDX > HT-COUNT.
+
+           MOVE VAC-WK-BEST-IDX TO VAC-BL-PREV-IDX (VAC-BL-IDX).
+
+       345-SCAN-FOR-WEEK-AGO.
+
+           IF HT-NOM-VACCIN (VAC-HIDX) = VAC-BL-NOM (VAC-BL-IDX)
+               AND VAC-HIDX NOT = VAC-BL-LATEST-IDX (VAC-BL-IDX)
+               COMPUTE VAC-WK-CAND-DAYS =
+                   FUNCTION INTEGER-OF-DATE (HT-RUN-DATE (VAC-HIDX))
+               COMPUTE VAC-WK-DIFF =
+                   VAC-WK-LATEST-DAYS - VAC-WK-CAND-DAYS
+               COMPUTE VAC-WK-DIFF-ABS = VAC-WK-DIFF - 7
+               IF VAC-WK-DIFF-ABS < 0
+                   COMPUTE VAC-WK-DIFF-ABS = 0 - VAC-WK-DIFF-ABS
+               END-IF
+               IF VAC-WK-DIFF >= 5 AND VAC-WK-DIFF <= 9
+                   AND VAC-WK-DIFF-ABS < VAC-WK-BEST-DIFF-ABS
+                   MOVE VAC-WK-DIFF-ABS TO VAC-WK-BEST-DIFF-ABS
+                   SET VAC-WK-BEST-IDX TO VAC-HIDX
+               END-IF
+           END-IF.
+
+       350-WRITE-TREND-LINE.
+
+           IF VAC-BL-PREV-IDX (VAC-BL-IDX) = 0
+               MOVE VAC-BL-NOM (VAC-BL-IDX) TO VAC-ND-NOM
+               MOVE VAC-TREND-NODATA-LINE TO TREND-REC
+               WRITE TREND-REC
+           ELSE
+               PERFORM 360-WRITE-DELTA-LINE
+           END-IF.
+
+       360-WRITE-DELTA-LINE.
+
+           COMPUTE VAC-DLT-AMUNE =
+               HT-NBR-AMUNE (VAC-BL-LATEST-IDX (VAC-BL-IDX))
+               - HT-NBR-AMUNE (VAC-BL-PREV-IDX (VAC-BL-IDX)).
+           COMPUTE VAC-DLT-ANE =
+               HT-NBR-ANE (VAC-BL-LATEST-IDX (VAC-BL-IDX))
+               - HT-NBR-ANE (VAC-BL-PREV-IDX (VAC-BL-IDX)).
+           COMPUTE VAC-DLT-COM =
+               HT-NBR-COM (VAC-BL-LATEST-IDX (VAC-BL-IDX))
+               - HT-NBR-COM (VAC-BL-PREV-IDX (VAC-BL-IDX)).
+
+           MOVE VAC-BL-NOM (VAC-BL-IDX) TO VAC-TL-NOM.
+           MOVE HT-RUN-DATE (VAC-BL-PREV-IDX (VAC-BL-IDX))
+               TO VAC-TL-PREV-DATE.
+           MOVE HT-RUN-DATE (VAC-BL-LATEST-IDX (VAC-BL-IDX))
+               TO VAC-TL-LATEST-DATE.
+           MOVE VAC-DLT-AMUNE TO VAC-TL-DLT-AMUNE.
+           MOVE VAC-DLT-ANE   TO VAC-TL-DLT-ANE.
+           MOVE VAC-DLT-COM   TO VAC-TL-DLT-COM.
+
+           MOVE VAC-TREND-DETAIL-LINE TO TREND-REC.
+           WRITE TREND-REC.
+
+       900-FILE-ERROR.
+
+           DISPLAY "*** ERREUR FICHIER - ARRET DU TRAITEMENT ***".
+           DISPLAY "FICHIER    : " VAC-ERR-FILE-NAME.
+           DISPLAY "STATUT     : " VAC-ERR-FILE-STATUS.
+           DISPLAY "ENR. TRAITES A L'ARRET: " REC-COUNTER.
+           STOP RUN.
+
+       END PROGRAM VACTREND.
