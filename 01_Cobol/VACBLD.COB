@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author: Marc-Andre Giroux
+      * Purpose: Construit/rafraichit le fichier indexe VACIDX.DAT a
+      *          partir de Vaccin.txt, cle sur NOM-VACCIN, pour
+      *          permettre des consultations directes par marque
+      *          (voir VACLOOK).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VACBLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO "Vaccin.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAC-INFILE-STATUS.
+
+           SELECT IDX-FILE ASSIGN TO "VACIDX.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NOM-VACCIN OF IDX-VACCIN-REC
+               FILE STATUS IS VAC-IDXFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE.
+           COPY "VACREC.CPY".
+
+       FD IDX-FILE.
+           COPY "VACREC.CPY"
+               REPLACING ==IN-INFO== BY ==IDX-VACCIN-REC==.
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           05 EOF-SWITCH           PIC X(1) VALUE "N".
+
+       01 COUNTERS.
+           05 REC-COUNTER          PIC 9(3) VALUE 0.
+
+       01 VAC-FILE-STATUSES.
+           05 VAC-INFILE-STATUS    PIC X(2) VALUE "00".
+           05 VAC-IDXFILE-STATUS   PIC X(2) VALUE "00".
+
+       01 VAC-FILE-ERROR-INFO.
+           05 VAC-ERR-FILE-NAME    PIC X(12).
+           05 VAC-ERR-FILE-STATUS  PIC X(2).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-RECORDS
+               UNTIL EOF-SWITCH = "Y".
+           PERFORM 300-FIN.
+           STOP RUN.
+
+       100-INITIALIZE.
+
+           OPEN INPUT IN-FILE.
+           IF VAC-INFILE-STATUS NOT = "00"
+               MOVE "Vaccin.txt" TO VAC-ERR-FILE-NAME
+               MOVE VAC-INFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           OPEN OUTPUT IDX-FILE.
+           IF VAC-IDXFILE-STATUS NOT = "00"
+               MOVE "VACIDX.DAT" TO VAC-ERR-FILE-NAME
+               MOVE VAC-IDXFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           READ IN-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+               NOT AT END
+                   COMPUTE REC-COUNTER = REC-COUNTER + 1
+               END-READ.
+
+       200-PROCESS-RECORDS.
+
+           MOVE IN-INFO TO IDX-VACCIN-REC.
+           WRITE IDX-VACCIN-REC.
+           IF VAC-IDXFILE-STATUS NOT = "00"
+               MOVE "VACIDX.DAT" TO VAC-ERR-FILE-NAME
+               MOVE VAC-IDXFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           READ IN-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+               NOT AT END
+                   COMPUTE REC-COUNTER = REC-COUNTER + 1
+               END-READ.
+
+       300-FIN.
+
+           CLOSE IN-FILE.
+           CLOSE IDX-FILE.
+           DISPLAY "VACIDX.DAT RECONSTRUIT - ENREGISTREMENTS: "
+               REC-COUNTER.
+
+       900-FILE-ERROR.
+
+           DISPLAY "*** ERREUR FICHIER - ARRET DU TRAITEMENT ***".
+           DISPLAY "FICHIER    : " VAC-ERR-FILE-NAME.
+           DISPLAY "STATUT     : " VAC-ERR-FILE-STATUS.
+           DISPLAY "ENR. TRAITES A L'ARRET: " REC-COUNTER.
+           STOP RUN.
+
+       END PROGRAM VACBLD.
