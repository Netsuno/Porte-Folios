@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: Marc-Andre Giroux
+      * Purpose: Exporte Vaccin.txt en format delimite par virgules
+      *          (marque, region, chacun des compteurs de dose) pour
+      *          le televersement au portail provincial de declaration.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VACCSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO "Vaccin.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAC-INFILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "VACCSV.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VAC-CSVFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE.
+           COPY "VACREC.CPY".
+
+       FD CSV-FILE.
+       01 CSV-REC                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+           05 EOF-SWITCH            PIC X(1) VALUE "N".
+
+       01 COUNTERS.
+           05 REC-COUNTER           PIC 9(3) VALUE 0.
+
+       01 VAC-FILE-STATUSES.
+           05 VAC-INFILE-STATUS     PIC X(2) VALUE "00".
+           05 VAC-CSVFILE-STATUS    PIC X(2) VALUE "00".
+
+       01 VAC-FILE-ERROR-INFO.
+           05 VAC-ERR-FILE-NAME     PIC X(12).
+           05 VAC-ERR-FILE-STATUS   PIC X(2).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PROCESS-RECORDS
+               UNTIL EOF-SWITCH = "Y".
+           PERFORM 300-FIN.
+           STOP RUN.
+
+       100-INITIALIZE.
+
+           OPEN INPUT IN-FILE.
+           IF VAC-INFILE-STATUS NOT = "00"
+               MOVE "Vaccin.txt" TO VAC-ERR-FILE-NAME
+               MOVE VAC-INFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           OPEN OUTPUT CSV-FILE.
+           IF VAC-CSVFILE-STATUS NOT = "00"
+               MOVE "VACCSV.CSV" TO VAC-ERR-FILE-NAME
+               MOVE VAC-CSVFILE-STATUS TO VAC-ERR-FILE-STATUS
+               PERFORM 900-FILE-ERROR
+           END-IF.
+
+           MOVE "NOM_VACCIN,REGION,TOTAL_DOSES,DOSE_1,DOSE_2,DOSE_3"
+               TO CSV-REC.
+           WRITE CSV-REC.
+
+           READ IN-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+               NOT AT END
+                   COMPUTE REC-COUNTER = REC-COUNTER + 1
+               END-READ.
+
+       200-PROCESS-RECORDS.
+
+           PERFORM 210-BUILD-CSV-LINE.
+           WRITE CSV-REC.
+
+           READ IN-FILE
+               AT END
+                   MOVE "Y" TO EOF-SWITCH
+               NOT AT END
+                   COMPUTE REC-COUNTER = REC-COUNTER + 1
+               END-READ.
+
+       210-BUILD-CSV-LINE.
+
+           MOVE SPACES TO CSV-REC.
+           STRING
+               FUNCTION TRIM(NOM-VACCIN)  DELIMITED BY SIZE
+               ","         DELIMITED BY SIZE
+               FUNCTION TRIM(REGION-CODE) DELIMITED BY SIZE
+               ","         DELIMITED BY SIZE
+               NBR-AMUNE   DELIMITED BY SIZE
+               ","         DELIMITED BY SIZE
+               NBR-ANE     DELIMITED BY SIZE
+               ","         DELIMITED BY SIZE
+               NBR-COM     DELIMITED BY SIZE
+               ","         DELIMITED BY SIZE
+               NBR-TROIS   DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING.
+
+       300-FIN.
+
+           CLOSE IN-FILE.
+           CLOSE CSV-FILE.
+           DISPLAY "VACCSV.CSV GENERE - ENREGISTREMENTS: " REC-COUNTER.
+
+       900-FILE-ERROR.
+
+           DISPLAY "*** ERREUR FICHIER - ARRET DU TRAITEMENT ***".
+           DISPLAY "FICHIER    : " VAC-ERR-FILE-NAME.
+           DISPLAY "STATUT     : " VAC-ERR-FILE-STATUS.
+           DISPLAY "ENR. TRAITES A L'ARRET: " REC-COUNTER.
+           STOP RUN.
+
+       END PROGRAM VACCSV.
